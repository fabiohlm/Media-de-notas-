@@ -6,39 +6,123 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MODULO2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY REG-CHAVE
+               FILE STATUS WS-ALU-STATUS.
+
+           SELECT TRLOG-FILE ASSIGN TO "TRLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ALUNOS-FILE.
+       01  REG-ALUNO.
+           COPY ALUNOREG.
+
+       FD  TRLOG-FILE.
+       01  REG-TRLOG.
+           COPY LOGREG.
+
        WORKING-STORAGE SECTION.
 
+       01 WS-ALU-STATUS      PIC X(2)  VALUE SPACES.
+           88 ALU-OK             VALUE '00'.
+           88 ALU-NAO-ENCONTRADO  VALUE '23', '35'.
+
+       01 WS-LOG-STATUS      PIC X(2)  VALUE SPACES.
+           88 LOG-OK             VALUE '00'.
+           88 LOG-NAO-ENCONTRADO  VALUE '35'.
+
        01 WS-VARIAVEIS.
-           03 WS-NOME           PIC X(20) VALUE SPACES.
-           03 WS-MATERIA        PIC X(20) VALUE SPACES.
-           03 WS-N1             PIC 99V9  VALUE ZEROS.
-           03 WS-N2             PIC 99V9  VALUE ZEROS.
-           03 WS-N3             PIC 99V9  VALUE ZEROS.
-           03 WS-N4             PIC 99V9  VALUE ZEROS.
-           03 WS-MEDIA          PIC 99V9  VALUE ZEROS.
-           03 WS-FUNC           PIC X(3)  VALUE SPACES.
-               88 ERRO              VALUE 'ERR'.
-               88 NOVAMENTE         VALUE 'SIM'.
-           03 WS-TIPO           PIC X(3)  VALUE SPACES.
-               88 NNUM              VALUE 'ERR'.
+           COPY VARREG.
+
+       01 WS-SW-VALIDACAO    PIC X(1)  VALUE 'S'.
+           88 WS-NOTAS-VALIDAS   VALUE 'S'.
+           88 WS-NOTAS-INVALIDAS VALUE 'N'.
+
+       01 WS-SW-BOLETIM      PIC X(1)  VALUE 'S'.
+           88 WS-BOL-CONTINUA    VALUE 'S'.
+           88 WS-BOL-ENCERRADO   VALUE 'N'.
+
+       01 WS-OPCAO-MENU      PIC 9(1)  VALUE ZERO.
+           88 WS-OPC-NOVO           VALUE 1.
+           88 WS-OPC-CONSULTA       VALUE 2.
+           88 WS-OPC-RELATORIO      VALUE 3.
+           88 WS-OPC-BOLETIM        VALUE 4.
+           88 WS-OPC-SAIR           VALUE 5.
+
+       01 WS-EOF-CONSULTA    PIC X(1)  VALUE 'N'.
+           88 FIM-CONSULTA       VALUE 'S'.
+
+       01 WS-EOF-ROSTER      PIC X(1)  VALUE 'N'.
+           88 FIM-ROSTER         VALUE 'S'.
+
+       01 WS-NOME-CONSULTA   PIC X(20) VALUE SPACES.
+
+       01 WS-BOLETIM.
+           03 WS-BOL-NOME        PIC X(20) VALUE SPACES.
+           03 WS-BOL-QTD         PIC 9(2)  COMP VALUE ZERO.
+           03 WS-BOL-SOMA        PIC 9(4)V9 VALUE ZERO.
+           03 WS-BOL-GERAL       PIC 99V9  VALUE ZERO.
+           03 WS-BOL-ITEM OCCURS 20 TIMES INDEXED BY WS-BOL-IDX.
+               05 WS-BOL-MATERIA     PIC X(20).
+               05 WS-BOL-MEDIA       PIC 99V9.
+               05 WS-BOL-STATUS      PIC X(11).
+               05 WS-BOL-CONCEITO    PIC X(1).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
             DISPLAY '********** SISTEMA DE MEDIA DE NOTAS **********'.
 
+            PERFORM P005-ABRE-ARQUIVOS.
+
+            PERFORM P006-CICLO-MENU UNTIL WS-OPC-SAIR.
+
+            PERFORM P001-FIM.
+
+       P006-CICLO-MENU.
+            PERFORM P007-EXIBE-MENU.
+
+            EVALUATE TRUE
+               WHEN WS-OPC-NOVO        PERFORM P001-INICIO
+               WHEN WS-OPC-CONSULTA    PERFORM P200-CONSULTA-ALUNO
+               WHEN WS-OPC-RELATORIO   PERFORM P210-RELATORIO-TELA
+               WHEN WS-OPC-BOLETIM     PERFORM P100-BOLETIM
+               WHEN WS-OPC-SAIR        CONTINUE
+               WHEN OTHER              DISPLAY 'OPCAO INVALIDA'
+            END-EVALUATE.
+
+       P007-EXIBE-MENU.
+            DISPLAY '                                              '.
+            DISPLAY '---------------- MENU PRINCIPAL --------------'.
+            DISPLAY '1 - LANCAR NOTAS DE UM ALUNO/MATERIA'.
+            DISPLAY '2 - CONSULTAR ALUNO PELO NOME'.
+            DISPLAY '3 - IMPRIMIR RELATORIO DA TURMA (CADASTRO)'.
+            DISPLAY '4 - GERAR BOLETIM (VARIAS MATERIAS)'.
+            DISPLAY '5 - SAIR'.
+            DISPLAY 'ESCOLHA UMA OPCAO: '.
+            ACCEPT WS-OPCAO-MENU.
+
        P001-INICIO.
-            INITIALISE WS-VARIAVEIS.
+            INITIALIZE WS-VARIAVEIS.
+            MOVE 'I' TO WS-MODO.
 
             PERFORM P002-VAR.
 
             PERFORM P010-RESULT.
 
-            PERFORM P001-FIM.
-
        P002-VAR.
+            MOVE 'N' TO WS-SW-VALIDACAO.
+            PERFORM P002A-COLETA-NOTAS UNTIL WS-NOTAS-VALIDAS.
+
+       P002A-COLETA-NOTAS.
             DISPLAY 'DIGITE O NOME DO ALUNO: '
             ACCEPT WS-NOME.
             DISPLAY 'DIGITE A MATERIA: '
@@ -56,31 +140,265 @@
             DISPLAY WS-N3.
             DISPLAY WS-N4.
 
-            IF WS-N1 < 1 THEN PERFORM P999-ERRO.
-            IF WS-N2 < 1 THEN PERFORM P999-ERRO.
-            IF WS-N3 < 1 THEN PERFORM P999-ERRO.
-            IF WS-N4 < 1 THEN PERFORM P999-ERRO.
+            PERFORM P003-VALIDA-NOTAS.
+            IF WS-NOTAS-INVALIDAS
+            DISPLAY '***********************************************'
+            DISPLAY '*      NOTAS INVALIDAS | TENTE NOVAMENTE      *'
+            DISPLAY '***********************************************'
+            END-IF.
+
+       P003-VALIDA-NOTAS.
+            SET WS-NOTAS-VALIDAS TO TRUE.
 
+            IF WS-NOME = SPACES THEN
+                SET WS-NOTAS-INVALIDAS TO TRUE
+            END-IF.
+            IF WS-MATERIA = SPACES THEN
+                SET WS-NOTAS-INVALIDAS TO TRUE
+            END-IF.
+            IF WS-N1 < 1 OR WS-N1 > 10 THEN
+                SET WS-NOTAS-INVALIDAS TO TRUE
+            END-IF.
+            IF WS-N2 < 1 OR WS-N2 > 10 THEN
+                SET WS-NOTAS-INVALIDAS TO TRUE
+            END-IF.
+            IF WS-N3 < 1 OR WS-N3 > 10 THEN
+                SET WS-NOTAS-INVALIDAS TO TRUE
+            END-IF.
+            IF WS-N4 < 1 OR WS-N4 > 10 THEN
+                SET WS-NOTAS-INVALIDAS TO TRUE
+            END-IF.
 
+       P005-ABRE-ARQUIVOS.
+            OPEN I-O ALUNOS-FILE.
+            IF ALU-NAO-ENCONTRADO
+                OPEN OUTPUT ALUNOS-FILE
+                CLOSE ALUNOS-FILE
+                OPEN I-O ALUNOS-FILE
+            END-IF.
+
+            OPEN EXTEND TRLOG-FILE.
+            IF LOG-NAO-ENCONTRADO
+                OPEN OUTPUT TRLOG-FILE
+                CLOSE TRLOG-FILE
+                OPEN EXTEND TRLOG-FILE
+            END-IF.
 
        P010-RESULT.
 
-            CALL "C:\Users\Fabinho\Desktop\COBOL\bin\MODULO2MOD"
-                                               USING WS-VARIAVEIS.
+            CALL "MODULO2MOD"                  USING WS-VARIAVEIS.
+
+            IF NOT ERRO AND NOT NNUM
+                PERFORM P015-GRAVA-ALUNO
+                PERFORM P016-GRAVA-LOG
+            END-IF.
 
             EVALUATE TRUE
                WHEN ERRO        PERFORM P999-ERRO
                WHEN NNUM        PERFORM P999-ERRO
                WHEN NOVAMENTE   PERFORM P001-INICIO
-               WHEN OTHER       PERFORM P001-FIM
+               WHEN OTHER       CONTINUE
             END-EVALUATE.
 
+       P015-GRAVA-ALUNO.
+            MOVE WS-NOME          TO REG-NOME.
+            MOVE WS-MATERIA       TO REG-MATERIA.
+            MOVE WS-N1            TO REG-N1.
+            MOVE WS-N2            TO REG-N2.
+            MOVE WS-N3            TO REG-N3.
+            MOVE WS-N4            TO REG-N4.
+            MOVE WS-MEDIA         TO REG-MEDIA.
+            MOVE WS-STATUS        TO REG-STATUS.
+            MOVE WS-CONCEITO      TO REG-CONCEITO.
+
+            WRITE REG-ALUNO
+                INVALID KEY
+                    REWRITE REG-ALUNO
+                        INVALID KEY
+                        DISPLAY 'ERRO AO GRAVAR O REGISTRO DO ALUNO'
+                    END-REWRITE
+            END-WRITE.
+
+       P016-GRAVA-LOG.
+            ACCEPT LOG-DATA FROM DATE.
+            ACCEPT LOG-HORA FROM TIME.
+            MOVE WS-NOME          TO LOG-NOME.
+            MOVE WS-MATERIA       TO LOG-MATERIA.
+            MOVE WS-N1            TO LOG-N1.
+            MOVE WS-N2            TO LOG-N2.
+            MOVE WS-N3            TO LOG-N3.
+            MOVE WS-N4            TO LOG-N4.
+            MOVE WS-MEDIA         TO LOG-MEDIA.
+            MOVE WS-STATUS        TO LOG-STATUS.
+            MOVE WS-CONCEITO      TO LOG-CONCEITO.
+
+            WRITE REG-TRLOG.
+
+       P100-BOLETIM.
+            INITIALIZE WS-BOLETIM.
+            DISPLAY 'DIGITE O NOME DO ALUNO: '.
+            ACCEPT WS-BOL-NOME.
+
+            SET WS-BOL-CONTINUA TO TRUE.
+            PERFORM P105-CICLO-BOLETIM UNTIL WS-BOL-ENCERRADO.
+
+            PERFORM P120-IMPRIME-BOLETIM.
+
+       P105-CICLO-BOLETIM.
+            DISPLAY 'DIGITE A MATERIA (FIM PARA ENCERRAR): '.
+            ACCEPT WS-MATERIA.
+
+            IF WS-MATERIA = 'FIM' OR WS-MATERIA = SPACES
+                SET WS-BOL-ENCERRADO TO TRUE
+            ELSE
+                IF WS-BOL-QTD NOT LESS 20
+                    DISPLAY '*** LIMITE DE 20 MATERIAS POR BOLETIM '
+                            'ATINGIDO - ENCERRANDO ***'
+                    SET WS-BOL-ENCERRADO TO TRUE
+                ELSE
+                    PERFORM P110-COLETA-NOTAS
+                    PERFORM P115-PROCESSA-MATERIA
+                END-IF
+            END-IF.
+
+       P110-COLETA-NOTAS.
+            MOVE SPACES      TO WS-FUNC.
+            MOVE WS-BOL-NOME TO WS-NOME.
+            MOVE 'B'         TO WS-MODO.
+
+            DISPLAY 'DIGITE A PRIMEIRA NOTA(1 A 10): '
+            ACCEPT WS-N1.
+            DISPLAY 'DIGITE A SEGUNDA NOTA(1 A 10): '
+            ACCEPT WS-N2.
+            DISPLAY 'DIGITE A TERCEIRA NOTA(1 A 10): '
+            ACCEPT WS-N3.
+            DISPLAY 'DIGITE A QUARTA NOTA(1 A 10): '.
+            ACCEPT WS-N4.
+
+            PERFORM P003-VALIDA-NOTAS.
+
+       P115-PROCESSA-MATERIA.
+            IF WS-NOTAS-INVALIDAS
+                DISPLAY '*** NOTAS INVALIDAS - MATERIA IGNORADA ***'
+            ELSE
+                CALL "MODULO2MOD"              USING WS-VARIAVEIS
+                IF NOT ERRO AND NOT NNUM
+                    PERFORM P015-GRAVA-ALUNO
+                    PERFORM P016-GRAVA-LOG
+                    PERFORM P117-ACUMULA-BOLETIM
+                END-IF
+            END-IF.
+
+       P117-ACUMULA-BOLETIM.
+            ADD 1 TO WS-BOL-QTD.
+            SET WS-BOL-IDX TO WS-BOL-QTD.
+            MOVE WS-MATERIA  TO WS-BOL-MATERIA(WS-BOL-IDX).
+            MOVE WS-MEDIA    TO WS-BOL-MEDIA(WS-BOL-IDX).
+            MOVE WS-STATUS   TO WS-BOL-STATUS(WS-BOL-IDX).
+            MOVE WS-CONCEITO TO WS-BOL-CONCEITO(WS-BOL-IDX).
+            ADD WS-MEDIA     TO WS-BOL-SOMA.
+
+       P120-IMPRIME-BOLETIM.
+            IF WS-BOL-QTD > ZERO
+                COMPUTE WS-BOL-GERAL = WS-BOL-SOMA / WS-BOL-QTD
+            ELSE
+                MOVE ZERO TO WS-BOL-GERAL
+            END-IF.
+
+            DISPLAY '                                              '.
+            DISPLAY '*********** BOLETIM DO ALUNO ***********'.
+            DISPLAY 'Nome do Aluno : ' WS-BOL-NOME.
+            DISPLAY '                                              '.
+
+            PERFORM P125-IMPRIME-LINHA-BOLETIM
+                VARYING WS-BOL-IDX FROM 1 BY 1
+                UNTIL WS-BOL-IDX > WS-BOL-QTD.
+
+            DISPLAY '                                              '.
+            DISPLAY 'Media Geral   : ' WS-BOL-GERAL.
+            DISPLAY '*****************************************'.
+
+       P125-IMPRIME-LINHA-BOLETIM.
+            DISPLAY 'Materia: ' WS-BOL-MATERIA(WS-BOL-IDX)
+                    ' Media: ' WS-BOL-MEDIA(WS-BOL-IDX)
+                    ' Status: ' WS-BOL-STATUS(WS-BOL-IDX)
+                    ' Conceito: ' WS-BOL-CONCEITO(WS-BOL-IDX).
+
+       P200-CONSULTA-ALUNO.
+            DISPLAY 'DIGITE O NOME DO ALUNO PARA CONSULTA: '.
+            ACCEPT WS-NOME-CONSULTA.
+
+            MOVE WS-NOME-CONSULTA TO REG-NOME.
+            MOVE LOW-VALUES       TO REG-MATERIA.
+            MOVE 'N'              TO WS-EOF-CONSULTA.
+
+            START ALUNOS-FILE KEY IS NOT LESS REG-CHAVE
+                INVALID KEY
+                    DISPLAY 'ALUNO NAO ENCONTRADO'
+                    MOVE 'S' TO WS-EOF-CONSULTA
+            END-START.
+
+            IF NOT FIM-CONSULTA
+                DISPLAY '                                              '
+                DISPLAY '*********** CONSULTA DO ALUNO ***********'
+                DISPLAY 'Nome do Aluno : ' WS-NOME-CONSULTA
+                PERFORM P205-LE-PROXIMO-CONSULTA UNTIL FIM-CONSULTA
+                DISPLAY '******************************************'
+            END-IF.
+
+       P205-LE-PROXIMO-CONSULTA.
+            READ ALUNOS-FILE NEXT RECORD
+                AT END
+                    MOVE 'S' TO WS-EOF-CONSULTA
+            END-READ.
+
+            IF NOT FIM-CONSULTA
+                IF REG-NOME = WS-NOME-CONSULTA
+                    DISPLAY 'Materia: ' REG-MATERIA
+                            ' Media: ' REG-MEDIA
+                            ' Status: ' REG-STATUS
+                            ' Conceito: ' REG-CONCEITO
+                ELSE
+                    MOVE 'S' TO WS-EOF-CONSULTA
+                END-IF
+            END-IF.
+
+       P210-RELATORIO-TELA.
+            MOVE LOW-VALUES TO REG-CHAVE.
+            MOVE 'N'        TO WS-EOF-ROSTER.
+
+            START ALUNOS-FILE KEY IS NOT LESS REG-CHAVE
+                INVALID KEY
+                    DISPLAY 'CADASTRO VAZIO'
+                    MOVE 'S' TO WS-EOF-ROSTER
+            END-START.
+
+            IF NOT FIM-ROSTER
+                DISPLAY '                                              '
+                DISPLAY '*********** RELATORIO DA TURMA ***********'
+                PERFORM P215-LE-PROXIMO-ROSTER UNTIL FIM-ROSTER
+                DISPLAY '*******************************************'
+            END-IF.
+
+       P215-LE-PROXIMO-ROSTER.
+            READ ALUNOS-FILE NEXT RECORD
+                AT END
+                    MOVE 'S' TO WS-EOF-ROSTER
+            END-READ.
+
+            IF NOT FIM-ROSTER
+                DISPLAY REG-NOME ' ' REG-MATERIA ' '
+                        REG-MEDIA ' ' REG-STATUS ' ' REG-CONCEITO
+            END-IF.
+
        P999-ERRO.
             DISPLAY '***********************************************'
             DISPLAY '*      NOTAS INVALIDAS | TENTE NOVAMENTE      *'
             DISPLAY '***********************************************'.
             PERFORM P001-INICIO.
        P001-FIM.
+            CLOSE ALUNOS-FILE.
+            CLOSE TRLOG-FILE.
             DISPLAY 'PROGRAMA ENCERRADO'
             STOP RUN.
        END PROGRAM MODULO2.
