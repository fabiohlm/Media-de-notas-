@@ -0,0 +1,14 @@
+      ******************************************************************
+      * ALUNOREG  - Layout do registro mestre de alunos (ALUNOS.DAT).  *
+      *             Chave = nome + materia.                            *
+      ******************************************************************
+           03 REG-CHAVE.
+               05 REG-NOME          PIC X(20).
+               05 REG-MATERIA       PIC X(20).
+           03 REG-N1                PIC 99V9.
+           03 REG-N2                PIC 99V9.
+           03 REG-N3                PIC 99V9.
+           03 REG-N4                PIC 99V9.
+           03 REG-MEDIA             PIC 99V9.
+           03 REG-STATUS            PIC X(11).
+           03 REG-CONCEITO          PIC X(1).
