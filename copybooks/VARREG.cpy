@@ -0,0 +1,32 @@
+      ******************************************************************
+      * VARREG    - Area de comunicacao entre o(s) modulo(s) principal *
+      *             (MODULO2, MODULO2BAT) e a rotina de calculo de     *
+      *             media MODULO2MOD.  Mantida em copybook para que    *
+      *             todo CALL/LINKAGE use exatamente o mesmo layout.   *
+      ******************************************************************
+           03 WS-NOME           PIC X(20) VALUE SPACES.
+           03 WS-MATERIA        PIC X(20) VALUE SPACES.
+           03 WS-N1             PIC 99V9  VALUE ZEROS.
+           03 WS-N2             PIC 99V9  VALUE ZEROS.
+           03 WS-N3             PIC 99V9  VALUE ZEROS.
+           03 WS-N4             PIC 99V9  VALUE ZEROS.
+           03 WS-MEDIA          PIC 99V9  VALUE ZEROS.
+           03 WS-STATUS         PIC X(11) VALUE SPACES.
+               88 WS-APROVADO       VALUE 'APROVADO'.
+               88 WS-REPROVADO      VALUE 'REPROVADO'.
+               88 WS-RECUPERACAO    VALUE 'RECUPERACAO'.
+           03 WS-CONCEITO       PIC X(1)  VALUE SPACE.
+               88 WS-CONC-A         VALUE 'A'.
+               88 WS-CONC-B         VALUE 'B'.
+               88 WS-CONC-C         VALUE 'C'.
+               88 WS-CONC-D         VALUE 'D'.
+           03 WS-FUNC           PIC X(4)  VALUE SPACES.
+               88 ERRO              VALUE 'ERR'.
+               88 NOVAMENTE         VALUE 'SIM'.
+           03 WS-TIPO           PIC X(3)  VALUE SPACES.
+               88 NNUM              VALUE 'ERR'.
+           03 WS-MODO           PIC X(1)  VALUE 'I'.
+               88 WS-MODO-INTERATIVO VALUE 'I'.
+               88 WS-MODO-BOLETIM    VALUE 'B'.
+               88 WS-MODO-LOTE       VALUE 'L'.
+               88 WS-MODO-PERMITE-RECUPERACAO VALUE 'I', 'B'.
