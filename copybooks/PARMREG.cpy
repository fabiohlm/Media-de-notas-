@@ -0,0 +1,13 @@
+      ******************************************************************
+      * PARMREG   - Parametros de calculo por materia (PARMNOTA.DAT):  *
+      *             peso de cada nota, nota de corte para aprovacao e  *
+      *             piso de recuperacao (abaixo dele o aluno esta      *
+      *             reprovado direto, sem direito a recuperacao).      *
+      ******************************************************************
+           03 PARM-MATERIA          PIC X(20).
+           03 PARM-PESO1            PIC 9V99.
+           03 PARM-PESO2            PIC 9V99.
+           03 PARM-PESO3            PIC 9V99.
+           03 PARM-PESO4            PIC 9V99.
+           03 PARM-CORTE            PIC 99V9.
+           03 PARM-PISO             PIC 99V9.
