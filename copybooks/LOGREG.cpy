@@ -0,0 +1,16 @@
+      ******************************************************************
+      * LOGREG    - Layout de uma linha do log de auditoria (TRLOG.DAT)*
+      *             - um registro por processamento de aluno/materia. *
+      ******************************************************************
+           03 LOG-DATA              PIC 9(6).
+           03 LOG-HORA              PIC 9(8).
+           03 FILLER                PIC X(1).
+           03 LOG-NOME              PIC X(20).
+           03 LOG-MATERIA           PIC X(20).
+           03 LOG-N1                PIC 99V9.
+           03 LOG-N2                PIC 99V9.
+           03 LOG-N3                PIC 99V9.
+           03 LOG-N4                PIC 99V9.
+           03 LOG-MEDIA             PIC 99V9.
+           03 LOG-STATUS            PIC X(11).
+           03 LOG-CONCEITO          PIC X(1).
