@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CKPTREG   - Layout do ponto de controle (CHECKPT.DAT) usado    *
+      *             pelo MODULO2BAT para retomar um lote interrompido  *
+      *             sem reprocessar os alunos ja gravados.             *
+      ******************************************************************
+           03 CKPT-QTD-LIDOS        PIC 9(7).
+           03 CKPT-TOT-ALUNOS       PIC 9(5).
+           03 CKPT-TOT-APROV        PIC 9(5).
+           03 CKPT-TOT-REPROV       PIC 9(5).
+           03 CKPT-TOT-RECUP        PIC 9(5).
+           03 CKPT-SOMA-MEDIAS      PIC 9(7)V9.
+           03 CKPT-MAIOR-MEDIA      PIC 99V9.
+           03 CKPT-MENOR-MEDIA      PIC 99V9.
