@@ -6,22 +6,44 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MODULO2MOD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMNOTA"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY PARM-MATERIA
+               FILE STATUS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  REG-PARM.
+           COPY PARMREG.
+
        WORKING-STORAGE SECTION.
+
+       01 WS-PARM-STATUS         PIC X(2)  VALUE SPACES.
+           88 PARM-OK                VALUE '00'.
+           88 PARM-NAO-ENCONTRADO     VALUE '23', '35'.
+
+       01 WS-PESO1               PIC 9V99  VALUE 1.
+       01 WS-PESO2               PIC 9V99  VALUE 1.
+       01 WS-PESO3               PIC 9V99  VALUE 1.
+       01 WS-PESO4               PIC 9V99  VALUE 1.
+       01 WS-SOMA-PESOS          PIC 99V99 VALUE ZERO.
+       01 WS-CORTE               PIC 99V9  VALUE 7.
+       01 WS-PISO                PIC 99V9  VALUE 5.
+       01 WS-NOTA-RECUPERACAO    PIC 99V9  VALUE ZERO.
+
+       01 WS-SW-NOTA-REC         PIC X(1)  VALUE 'N'.
+           88 WS-NOTA-REC-VALIDA     VALUE 'S'.
+           88 WS-NOTA-REC-INVALIDA   VALUE 'N'.
+
        LINKAGE SECTION.
        01 WS-PAR.
-           03 WS-NOME           PIC X(20) VALUE SPACES.
-           03 WS-MATERIA        PIC X(20) VALUE SPACES.
-           03 WS-N1             PIC 99V9  VALUE ZEROS.
-           03 WS-N2             PIC 99V9  VALUE ZEROS.
-           03 WS-N3             PIC 99V9  VALUE ZEROS.
-           03 WS-N4             PIC 99V9  VALUE ZEROS.
-           03 WS-MEDIA          PIC 99V9  VALUE ZEROS.
-           03 WS-PARFUNC        PIC X(4) VALUE SPACES.
-               88 ERRO          VALUE 'ERRO'.
-               88 NOVAMENTE     VALUE 'SIM'.
-           03 WS-TIPO           PIC X(3)  VALUE SPACES.
-               88 NNUM              VALUE 'ERR'.
+           COPY VARREG
+               REPLACING WS-FUNC BY WS-PARFUNC.
 
        PROCEDURE DIVISION USING WS-PAR.
        MAIN-PROCEDURE.
@@ -30,33 +52,131 @@
             IF NNUM THEN
                 PERFORM P001-FIM.
 
-            COMPUTE WS-MEDIA = ((WS-N1 + WS-N2 + WS-N3 + WS-N4)/4)
+            PERFORM P002-BUSCA-PARAMETROS.
+
+            COMPUTE WS-SOMA-PESOS =
+                    WS-PESO1 + WS-PESO2 + WS-PESO3 + WS-PESO4.
+
+            COMPUTE WS-MEDIA = ((WS-N1 * WS-PESO1) +
+                                 (WS-N2 * WS-PESO2) +
+                                 (WS-N3 * WS-PESO3) +
+                                 (WS-N4 * WS-PESO4)) / WS-SOMA-PESOS
                            ON SIZE ERROR MOVE 'ERR' TO WS-PARFUNC
                                                  PERFORM P001-FIM
             END-COMPUTE.
 
+            IF WS-PISO NOT LESS WS-CORTE
+                IF WS-MEDIA NOT LESS WS-CORTE
+                    MOVE 'APROVADO'  TO WS-STATUS
+                ELSE
+                    MOVE 'REPROVADO' TO WS-STATUS
+                END-IF
+            ELSE
+                EVALUATE TRUE
+                   WHEN WS-MEDIA < WS-PISO
+                       MOVE 'REPROVADO' TO WS-STATUS
+                   WHEN WS-MEDIA < WS-CORTE
+                       MOVE 'RECUPERACAO' TO WS-STATUS
+                       IF WS-MODO-PERMITE-RECUPERACAO
+                           PERFORM P003-RECUPERACAO
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'APROVADO' TO WS-STATUS
+                END-EVALUATE
+            END-IF.
+
+            PERFORM P004-DEFINE-CONCEITO.
+
             DISPLAY '*** RESULTADO DO PROCESSAMENTO ***'
             DISPLAY '                                  '
             DISPLAY 'Nome do Aluno     : ' WS-NOME
             DISPLAY 'Materia           : ' WS-MATERIA
             DISPLAY 'Media             : ' WS-MEDIA.
-            IF WS-MEDIA NOT LESS 7 THEN
-                DISPLAY 'Status            : APROVADO'
-            ELSE
-                DISPLAY 'Status            : REPROVADO'
-            END-IF.
+            DISPLAY 'Status            : ' WS-STATUS.
+            DISPLAY 'Conceito          : ' WS-CONCEITO.
             DISPLAY '                               '
             DISPLAY '*******************************************'
             DISPLAY '                               '
+
+            IF NOT WS-MODO-INTERATIVO
+                PERFORM P001-FIM
+            END-IF.
+
             DISPLAY 'DESEJA FAZER O PROCESSO NOVAMENTE?: '
             ACCEPT WS-PARFUNC.
 
             EVALUATE TRUE
                WHEN ERRO        MOVE 'ERR' TO WS-PARFUNC
+                                 PERFORM P001-FIM
                WHEN NOVAMENTE   MOVE 'SIM' TO WS-PARFUNC
+                                 PERFORM P001-FIM
                WHEN OTHER       PERFORM P001-FIM
             END-EVALUATE.
 
+       P002-BUSCA-PARAMETROS.
+            MOVE 1 TO WS-PESO1 WS-PESO2 WS-PESO3 WS-PESO4.
+            MOVE 7 TO WS-CORTE.
+            MOVE 5 TO WS-PISO.
+
+            OPEN INPUT PARM-FILE.
+            IF PARM-OK
+                MOVE WS-MATERIA TO PARM-MATERIA
+                READ PARM-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        MOVE PARM-PESO1 TO WS-PESO1
+                        MOVE PARM-PESO2 TO WS-PESO2
+                        MOVE PARM-PESO3 TO WS-PESO3
+                        MOVE PARM-PESO4 TO WS-PESO4
+                        MOVE PARM-CORTE TO WS-CORTE
+                        MOVE PARM-PISO  TO WS-PISO
+                END-READ
+                CLOSE PARM-FILE
+            END-IF.
+
+       P003-RECUPERACAO.
+            DISPLAY 'ALUNO EM RECUPERACAO'.
+
+            MOVE 'N' TO WS-SW-NOTA-REC.
+            PERFORM P003A-COLETA-NOTA-RECUPERACAO
+                UNTIL WS-NOTA-REC-VALIDA.
+
+            COMPUTE WS-MEDIA = (WS-MEDIA + WS-NOTA-RECUPERACAO) / 2
+                          ON SIZE ERROR MOVE 'ERR' TO WS-PARFUNC
+            END-COMPUTE.
+
+            IF WS-MEDIA NOT LESS WS-CORTE THEN
+                MOVE 'APROVADO'  TO WS-STATUS
+            ELSE
+                MOVE 'REPROVADO' TO WS-STATUS
+            END-IF.
+
+       P003A-COLETA-NOTA-RECUPERACAO.
+            DISPLAY 'DIGITE A NOTA DE RECUPERACAO (1 A 10): '.
+            ACCEPT WS-NOTA-RECUPERACAO.
+
+            IF WS-NOTA-RECUPERACAO < 1 OR WS-NOTA-RECUPERACAO > 10
+                SET WS-NOTA-REC-INVALIDA TO TRUE
+                DISPLAY '*** NOTA INVALIDA - TENTE NOVAMENTE ***'
+            ELSE
+                SET WS-NOTA-REC-VALIDA TO TRUE
+            END-IF.
+
+       P004-DEFINE-CONCEITO.
+            EVALUATE TRUE
+               WHEN WS-REPROVADO
+                   MOVE 'D' TO WS-CONCEITO
+               WHEN WS-MEDIA NOT LESS WS-CORTE + 2
+                   MOVE 'A' TO WS-CONCEITO
+               WHEN WS-MEDIA NOT LESS WS-CORTE
+                   MOVE 'B' TO WS-CONCEITO
+               WHEN WS-MEDIA NOT LESS WS-PISO
+                   MOVE 'C' TO WS-CONCEITO
+               WHEN OTHER
+                   MOVE 'D' TO WS-CONCEITO
+            END-EVALUATE.
+
        P001-FIM.
             GOBACK.
        END PROGRAM MODULO2MOD.
