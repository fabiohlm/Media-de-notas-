@@ -0,0 +1,433 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Processamento em lote de uma turma inteira, lendo os
+      *          alunos do arquivo ENTRADA e emitindo o relatorio de
+      *          notas da turma (RELATORIO), reaproveitando a mesma
+      *          rotina de calculo MODULO2MOD usada pelo MODULO2.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO2BAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-FILE ASSIGN TO "ENTRADA"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-ENT-STATUS.
+
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY REG-CHAVE
+               FILE STATUS WS-ALU-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELATORIO"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-REL-STATUS.
+
+           SELECT TRLOG-FILE ASSIGN TO "TRLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-STATUS.
+
+           SELECT CHECKPT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-FILE.
+       01  REG-ENTRADA.
+           03 ENT-NOME              PIC X(20).
+           03 ENT-MATERIA           PIC X(20).
+           03 ENT-N1                PIC 99V9.
+           03 ENT-N2                PIC 99V9.
+           03 ENT-N3                PIC 99V9.
+           03 ENT-N4                PIC 99V9.
+
+       FD  ALUNOS-FILE.
+       01  REG-ALUNO.
+           COPY ALUNOREG.
+
+       FD  RELATORIO-FILE.
+       01  REG-RELATORIO             PIC X(80).
+
+       FD  TRLOG-FILE.
+       01  REG-TRLOG.
+           COPY LOGREG.
+
+       FD  CHECKPT-FILE.
+       01  REG-CHECKPT.
+           COPY CKPTREG.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ENT-STATUS      PIC X(2)  VALUE SPACES.
+           88 ENT-OK             VALUE '00'.
+           88 ENT-FIM             VALUE '10'.
+
+       01 WS-ALU-STATUS      PIC X(2)  VALUE SPACES.
+           88 ALU-OK             VALUE '00'.
+           88 ALU-NAO-ENCONTRADO  VALUE '23', '35'.
+
+       01 WS-REL-STATUS      PIC X(2)  VALUE SPACES.
+           88 REL-OK             VALUE '00'.
+           88 REL-NAO-ENCONTRADO  VALUE '35'.
+
+       01 WS-LOG-STATUS      PIC X(2)  VALUE SPACES.
+           88 LOG-OK             VALUE '00'.
+           88 LOG-NAO-ENCONTRADO  VALUE '35'.
+
+       01 WS-CKPT-STATUS     PIC X(2)  VALUE SPACES.
+           88 CKPT-OK             VALUE '00'.
+           88 CKPT-NAO-ENCONTRADO  VALUE '35'.
+
+       01 WS-EOF-ENTRADA     PIC X(1)  VALUE 'N'.
+           88 FIM-ENTRADA        VALUE 'S'.
+
+       01 WS-SW-RETOMADA     PIC X(1)  VALUE 'N'.
+           88 WS-EH-RETOMADA        VALUE 'S'.
+           88 WS-EH-EXECUCAO-NOVA   VALUE 'N'.
+
+       01 WS-QTD-LIDOS           PIC 9(7) COMP VALUE ZERO.
+       01 WS-QTD-A-PULAR         PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-SW-ENTRADA      PIC X(1)  VALUE 'S'.
+           88 WS-ENTRADA-VALIDA    VALUE 'S'.
+           88 WS-ENTRADA-INVALIDA  VALUE 'N'.
+
+       01 WS-VARIAVEIS.
+           COPY VARREG.
+
+       01 WS-CONTADORES.
+           03 WS-TOT-ALUNOS      PIC 9(5) COMP VALUE ZERO.
+           03 WS-TOT-APROV       PIC 9(5) COMP VALUE ZERO.
+           03 WS-TOT-REPROV      PIC 9(5) COMP VALUE ZERO.
+           03 WS-TOT-RECUP       PIC 9(5) COMP VALUE ZERO.
+
+       01 WS-SOMA-MEDIAS         PIC 9(7)V9 VALUE ZERO.
+       01 WS-MEDIA-TURMA         PIC 99V9   VALUE ZERO.
+       01 WS-MAIOR-MEDIA         PIC 99V9   VALUE ZERO.
+       01 WS-MENOR-MEDIA         PIC 99V9   VALUE 99.9.
+
+       01 WS-CAB-1.
+           03 FILLER             PIC X(30) VALUE SPACES.
+           03 FILLER             PIC X(30)
+                                  VALUE 'RELATORIO DE NOTAS DA TURMA'.
+           03 FILLER             PIC X(20) VALUE SPACES.
+
+       01 WS-CAB-2.
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 FILLER             PIC X(20) VALUE 'NOME'.
+           03 FILLER             PIC X(20) VALUE 'MATERIA'.
+           03 FILLER             PIC X(08) VALUE 'MEDIA'.
+           03 FILLER             PIC X(11) VALUE 'STATUS'.
+           03 FILLER             PIC X(09) VALUE 'CONCEITO'.
+           03 FILLER             PIC X(11) VALUE SPACES.
+
+       01 WS-LINHA-DET.
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 DET-NOME           PIC X(20).
+           03 DET-MATERIA        PIC X(20).
+           03 DET-MEDIA          PIC Z9.9.
+           03 FILLER             PIC X(05) VALUE SPACES.
+           03 DET-STATUS         PIC X(11).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 DET-CONCEITO       PIC X(01).
+           03 FILLER             PIC X(14) VALUE SPACES.
+
+       01 WS-LINHA-MEDIA.
+           03 FILLER             PIC X(20) VALUE 'MEDIA DA TURMA:'.
+           03 RES-MEDIA-TURMA    PIC Z9.9.
+           03 FILLER             PIC X(56) VALUE SPACES.
+
+       01 WS-LINHA-CONT.
+           03 FILLER             PIC X(15) VALUE 'APROVADOS:'.
+           03 RES-QTD-APROV      PIC ZZZ9.
+           03 FILLER             PIC X(06) VALUE SPACES.
+           03 FILLER             PIC X(15) VALUE 'REPROVADOS:'.
+           03 RES-QTD-REPROV     PIC ZZZ9.
+           03 FILLER             PIC X(06) VALUE SPACES.
+           03 FILLER             PIC X(15) VALUE 'RECUPERACAO:'.
+           03 RES-QTD-RECUP      PIC ZZZ9.
+           03 FILLER             PIC X(11) VALUE SPACES.
+
+       01 WS-LINHA-EXTREMOS.
+           03 FILLER             PIC X(15) VALUE 'MAIOR MEDIA:'.
+           03 RES-MAIOR          PIC Z9.9.
+           03 FILLER             PIC X(10) VALUE SPACES.
+           03 FILLER             PIC X(15) VALUE 'MENOR MEDIA:'.
+           03 RES-MENOR          PIC Z9.9.
+           03 FILLER             PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '***** MODULO2BAT - PROCESSAMENTO DA TURMA *****'.
+
+            PERFORM P005-ABRE-ARQUIVOS.
+
+            PERFORM P008-PULA-REGISTROS-PROCESSADOS
+                UNTIL WS-QTD-LIDOS NOT LESS WS-QTD-A-PULAR
+                   OR FIM-ENTRADA.
+
+            PERFORM P010-LE-ENTRADA.
+
+            PERFORM P020-CICLO-PROCESSAMENTO UNTIL FIM-ENTRADA.
+
+            PERFORM P080-IMPRIME-RESUMO.
+
+            PERFORM P090-ENCERRA-CHECKPOINT.
+
+            PERFORM P999-FECHA-ARQUIVOS.
+
+            DISPLAY 'PROGRAMA ENCERRADO'.
+            STOP RUN.
+
+       P005-ABRE-ARQUIVOS.
+            OPEN INPUT ENTRADA-FILE.
+            IF NOT ENT-OK
+                DISPLAY '*** ERRO AO ABRIR ARQUIVO DE ENTRADA: '
+                        WS-ENT-STATUS
+                PERFORM P999-FECHA-ARQUIVOS
+                STOP RUN
+            END-IF.
+
+            PERFORM P006-LE-CHECKPOINT.
+
+            IF WS-EH-RETOMADA
+                OPEN EXTEND RELATORIO-FILE
+                IF REL-NAO-ENCONTRADO
+                    OPEN OUTPUT RELATORIO-FILE
+                    CLOSE RELATORIO-FILE
+                    OPEN EXTEND RELATORIO-FILE
+                END-IF
+                IF NOT REL-OK
+                    DISPLAY '*** ERRO AO ABRIR ARQUIVO DE RELATORIO: '
+                            WS-REL-STATUS
+                    PERFORM P999-FECHA-ARQUIVOS
+                    STOP RUN
+                END-IF
+                DISPLAY 'RETOMANDO LOTE A PARTIR DO REGISTRO '
+                        WS-QTD-A-PULAR
+            ELSE
+                OPEN OUTPUT RELATORIO-FILE
+                IF NOT REL-OK
+                    DISPLAY '*** ERRO AO ABRIR ARQUIVO DE RELATORIO: '
+                            WS-REL-STATUS
+                    PERFORM P999-FECHA-ARQUIVOS
+                    STOP RUN
+                END-IF
+                WRITE REG-RELATORIO FROM WS-CAB-1
+                WRITE REG-RELATORIO FROM WS-CAB-2
+            END-IF.
+
+            OPEN I-O ALUNOS-FILE.
+            IF ALU-NAO-ENCONTRADO
+                OPEN OUTPUT ALUNOS-FILE
+                CLOSE ALUNOS-FILE
+                OPEN I-O ALUNOS-FILE
+            END-IF.
+
+            OPEN EXTEND TRLOG-FILE.
+            IF LOG-NAO-ENCONTRADO
+                OPEN OUTPUT TRLOG-FILE
+                CLOSE TRLOG-FILE
+                OPEN EXTEND TRLOG-FILE
+            END-IF.
+
+       P006-LE-CHECKPOINT.
+            MOVE 'N'  TO WS-SW-RETOMADA.
+            MOVE ZERO TO WS-QTD-A-PULAR.
+
+            OPEN INPUT CHECKPT-FILE.
+            IF CKPT-OK
+                READ CHECKPT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKPT-QTD-LIDOS TO WS-QTD-A-PULAR
+                        IF WS-QTD-A-PULAR > ZERO
+                            SET WS-EH-RETOMADA TO TRUE
+                            MOVE CKPT-TOT-ALUNOS  TO WS-TOT-ALUNOS
+                            MOVE CKPT-TOT-APROV   TO WS-TOT-APROV
+                            MOVE CKPT-TOT-REPROV  TO WS-TOT-REPROV
+                            MOVE CKPT-TOT-RECUP   TO WS-TOT-RECUP
+                            MOVE CKPT-SOMA-MEDIAS TO WS-SOMA-MEDIAS
+                            MOVE CKPT-MAIOR-MEDIA TO WS-MAIOR-MEDIA
+                            MOVE CKPT-MENOR-MEDIA TO WS-MENOR-MEDIA
+                        END-IF
+                END-READ
+                CLOSE CHECKPT-FILE
+            END-IF.
+
+       P008-PULA-REGISTROS-PROCESSADOS.
+            PERFORM P010-LE-ENTRADA.
+
+       P010-LE-ENTRADA.
+            READ ENTRADA-FILE
+                AT END MOVE 'S' TO WS-EOF-ENTRADA
+            END-READ.
+
+            IF NOT FIM-ENTRADA
+                ADD 1 TO WS-QTD-LIDOS
+            END-IF.
+
+       P020-CICLO-PROCESSAMENTO.
+            PERFORM P030-PROCESSA-ALUNO.
+            PERFORM P010-LE-ENTRADA.
+
+       P030-PROCESSA-ALUNO.
+            INITIALIZE WS-VARIAVEIS.
+            MOVE ENT-NOME             TO WS-NOME.
+            MOVE ENT-MATERIA          TO WS-MATERIA.
+            MOVE ENT-N1               TO WS-N1.
+            MOVE ENT-N2               TO WS-N2.
+            MOVE ENT-N3               TO WS-N3.
+            MOVE ENT-N4               TO WS-N4.
+            MOVE 'L'                  TO WS-MODO.
+
+            PERFORM P035-VALIDA-ENTRADA.
+
+            IF NOT WS-ENTRADA-VALIDA
+                DISPLAY 'REGISTRO INVALIDO IGNORADO: ' ENT-NOME
+            ELSE
+                CALL "MODULO2MOD"              USING WS-VARIAVEIS
+                IF ERRO OR NNUM
+                    DISPLAY 'REGISTRO INVALIDO IGNORADO: ' ENT-NOME
+                ELSE
+                    PERFORM P040-GRAVA-ALUNO
+                    PERFORM P045-GRAVA-LOG
+                    PERFORM P050-ACUMULA-ESTATISTICAS
+                    PERFORM P060-IMPRIME-DETALHE
+                    PERFORM P070-GRAVA-CHECKPOINT
+                END-IF
+            END-IF.
+
+       P035-VALIDA-ENTRADA.
+            SET WS-ENTRADA-VALIDA TO TRUE.
+
+            IF WS-NOME = SPACES THEN
+                SET WS-ENTRADA-INVALIDA TO TRUE
+            END-IF.
+            IF WS-MATERIA = SPACES THEN
+                SET WS-ENTRADA-INVALIDA TO TRUE
+            END-IF.
+            IF WS-N1 < 1 OR WS-N1 > 10 THEN
+                SET WS-ENTRADA-INVALIDA TO TRUE
+            END-IF.
+            IF WS-N2 < 1 OR WS-N2 > 10 THEN
+                SET WS-ENTRADA-INVALIDA TO TRUE
+            END-IF.
+            IF WS-N3 < 1 OR WS-N3 > 10 THEN
+                SET WS-ENTRADA-INVALIDA TO TRUE
+            END-IF.
+            IF WS-N4 < 1 OR WS-N4 > 10 THEN
+                SET WS-ENTRADA-INVALIDA TO TRUE
+            END-IF.
+
+       P040-GRAVA-ALUNO.
+            MOVE WS-NOME          TO REG-NOME.
+            MOVE WS-MATERIA       TO REG-MATERIA.
+            MOVE WS-N1            TO REG-N1.
+            MOVE WS-N2            TO REG-N2.
+            MOVE WS-N3            TO REG-N3.
+            MOVE WS-N4            TO REG-N4.
+            MOVE WS-MEDIA         TO REG-MEDIA.
+            MOVE WS-STATUS        TO REG-STATUS.
+            MOVE WS-CONCEITO      TO REG-CONCEITO.
+
+            WRITE REG-ALUNO
+                INVALID KEY
+                    REWRITE REG-ALUNO
+                        INVALID KEY
+                        DISPLAY 'ERRO AO GRAVAR O REGISTRO DO ALUNO'
+                    END-REWRITE
+            END-WRITE.
+
+       P045-GRAVA-LOG.
+            ACCEPT LOG-DATA FROM DATE.
+            ACCEPT LOG-HORA FROM TIME.
+            MOVE WS-NOME          TO LOG-NOME.
+            MOVE WS-MATERIA       TO LOG-MATERIA.
+            MOVE WS-N1            TO LOG-N1.
+            MOVE WS-N2            TO LOG-N2.
+            MOVE WS-N3            TO LOG-N3.
+            MOVE WS-N4            TO LOG-N4.
+            MOVE WS-MEDIA         TO LOG-MEDIA.
+            MOVE WS-STATUS        TO LOG-STATUS.
+            MOVE WS-CONCEITO      TO LOG-CONCEITO.
+
+            WRITE REG-TRLOG.
+
+       P050-ACUMULA-ESTATISTICAS.
+            ADD 1              TO WS-TOT-ALUNOS.
+            ADD WS-MEDIA       TO WS-SOMA-MEDIAS.
+
+            EVALUATE TRUE
+               WHEN WS-APROVADO     ADD 1 TO WS-TOT-APROV
+               WHEN WS-RECUPERACAO  ADD 1 TO WS-TOT-RECUP
+               WHEN OTHER           ADD 1 TO WS-TOT-REPROV
+            END-EVALUATE.
+
+            IF WS-MEDIA > WS-MAIOR-MEDIA
+                MOVE WS-MEDIA TO WS-MAIOR-MEDIA
+            END-IF.
+            IF WS-MEDIA < WS-MENOR-MEDIA
+                MOVE WS-MEDIA TO WS-MENOR-MEDIA
+            END-IF.
+
+       P060-IMPRIME-DETALHE.
+            MOVE WS-NOME          TO DET-NOME.
+            MOVE WS-MATERIA       TO DET-MATERIA.
+            MOVE WS-MEDIA         TO DET-MEDIA.
+            MOVE WS-STATUS        TO DET-STATUS.
+            MOVE WS-CONCEITO      TO DET-CONCEITO.
+            WRITE REG-RELATORIO FROM WS-LINHA-DET.
+
+       P070-GRAVA-CHECKPOINT.
+            MOVE WS-QTD-LIDOS     TO CKPT-QTD-LIDOS.
+            MOVE WS-TOT-ALUNOS    TO CKPT-TOT-ALUNOS.
+            MOVE WS-TOT-APROV     TO CKPT-TOT-APROV.
+            MOVE WS-TOT-REPROV    TO CKPT-TOT-REPROV.
+            MOVE WS-TOT-RECUP     TO CKPT-TOT-RECUP.
+            MOVE WS-SOMA-MEDIAS   TO CKPT-SOMA-MEDIAS.
+            MOVE WS-MAIOR-MEDIA   TO CKPT-MAIOR-MEDIA.
+            MOVE WS-MENOR-MEDIA   TO CKPT-MENOR-MEDIA.
+
+            OPEN OUTPUT CHECKPT-FILE.
+            WRITE REG-CHECKPT.
+            CLOSE CHECKPT-FILE.
+
+       P080-IMPRIME-RESUMO.
+            IF WS-TOT-ALUNOS > ZERO
+                COMPUTE WS-MEDIA-TURMA =
+                        WS-SOMA-MEDIAS / WS-TOT-ALUNOS
+            ELSE
+                MOVE ZERO TO WS-MEDIA-TURMA
+                MOVE ZERO TO WS-MAIOR-MEDIA
+                MOVE ZERO TO WS-MENOR-MEDIA
+            END-IF.
+
+            MOVE WS-MEDIA-TURMA   TO RES-MEDIA-TURMA.
+            MOVE WS-TOT-APROV     TO RES-QTD-APROV.
+            MOVE WS-TOT-REPROV    TO RES-QTD-REPROV.
+            MOVE WS-TOT-RECUP     TO RES-QTD-RECUP.
+            MOVE WS-MAIOR-MEDIA   TO RES-MAIOR.
+            MOVE WS-MENOR-MEDIA   TO RES-MENOR.
+
+            WRITE REG-RELATORIO FROM WS-LINHA-MEDIA.
+            WRITE REG-RELATORIO FROM WS-LINHA-CONT.
+            WRITE REG-RELATORIO FROM WS-LINHA-EXTREMOS.
+
+       P090-ENCERRA-CHECKPOINT.
+            OPEN OUTPUT CHECKPT-FILE.
+            CLOSE CHECKPT-FILE.
+
+       P999-FECHA-ARQUIVOS.
+            CLOSE ENTRADA-FILE.
+            CLOSE RELATORIO-FILE.
+            CLOSE ALUNOS-FILE.
+            CLOSE TRLOG-FILE.
+
+       END PROGRAM MODULO2BAT.
